@@ -1,70 +1,246 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALCULADORA.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9999.
-       01 NUM2 PIC 9999.
-       01 RES PIC Z(8).
-       01 MENU PIC 9.
-       PROCEDURE DIVISION.
-
-
-       MAIN-MENU.
-            PERFORM MOSTRAR-MENU.
-            GO TO MAIN-MENU.
-
-       INSERTAR-NUMS.
-           DISPLAY "NUM1:".
-           ACCEPT NUM1.
-           DISPLAY "NUM2".
-           ACCEPT NUM2.
-
-       SUMAR.
-           PERFORM INSERTAR-NUMS.
-           COMPUTE RES = NUM1 + NUM2.
-
-       RESTAR.
-           PERFORM INSERTAR-NUMS.
-           COMPUTE RES = NUM1 - NUM2.
-
-       MULTIPLICAR.
-           PERFORM INSERTAR-NUMS.
-           COMPUTE RES = NUM1 * NUM2.
-
-       DIVIDIR.
-           PERFORM INSERTAR-NUMS.
-           COMPUTE RES = NUM1 / NUM2.
-
-
-       MOSTRAR-MENU.
-           DISPLAY "CALCULADORA".
-           DISPLAY "1. SUMAR".
-           DISPLAY "2. RESTAR".
-           DISPLAY "3. MULTIPLICAR".
-           DISPLAY "4. DIVIDIR".
-           DISPLAY "5. SALIR".
-           ACCEPT MENU.
-           DISPLAY SPACE.
-           IF MENU = 1
-               PERFORM SUMAR.
-           IF MENU = 2
-               PERFORM RESTAR.
-           IF MENU = 3
-               PERFORM MULTIPLICAR.
-           IF MENU = 4
-               PERFORM DIVIDIR.
-           IF MENU = 5
-               STOP RUN.
-
-           DISPLAY "EL RESULTADO ES" RES.
-           DISPLAY SPACE.
-
-
-       END PROGRAM CALCULADORA.
+000100******************************************************************
+000110* Author:
+000120* Date:
+000130* Purpose:
+000140* Tectonics: cobc
+000150* Modification History:
+000160*   2026-08-09 DR  Renamed MENU to CALC-MENU (MENU is a reserved
+000170*                  word under -std=ibm).  Arithmetic moved out to
+000180*                  the CALCOPS subprogram so the new overnight
+000190*                  batch driver (CALCBATCH) calls the same
+000200*                  SUMAR/RESTAR/MULTIPLICAR/DIVIDIR logic instead
+000210*                  of duplicating it.
+000220*   2026-08-09 DR  Added the CALCLOG transaction log - every
+000230*                  calculation performed now writes a date, time,
+000240*                  operation, operands and result record for the
+000250*                  audit trail.
+000260*   2026-08-09 DR  DIVIDIR now checks CALCOPS' return code and
+000270*                  re-prompts for NUM1/NUM2 instead of dividing
+000280*                  by zero.
+000290*   2026-08-09 DR  NUM1/NUM2/RES widened to signed, two-decimal
+000300*                  fields so RESTAR can show a true negative and
+000310*                  every operation can carry cents.  RES is
+000320*                  edited to RES-EDITADO for display so the sign
+000330*                  and decimal point always show.
+000340*   2026-08-09 DR  NUM1/NUM2/RES/CALC-MENU replaced by the
+000350*                  CALC-NUM1/CALC-NUM2/CALC-RES/CALC-MENU fields
+000360*                  from the shared CALCREC copybook, and the
+000370*                  CALCLOG record layout now comes from the
+000380*                  shared CALCLOGR copybook, so every program in
+000390*                  the suite uses the identical layouts.
+000400*   2026-08-09 DR  Added PORCENTAJE, POTENCIA, MODULO and
+000410*                  RAIZ CUADRADA (menu options 5-8); SALIR moved
+000420*                  to option 9 to keep the menu contiguous.
+000430*                  MODULO re-prompts on a zero divisor the same
+000440*                  way DIVIDIR does; RAIZ CUADRADA re-prompts on
+000450*                  a negative operand.
+000460*   2026-08-09 DR  INSERTAR-NUMS now reads NUM1/NUM2 into an
+000470*                  alphanumeric field and validates it with
+000480*                  TEST-NUMVAL before moving it into CALC-NUM1/
+000490*                  CALC-NUM2, re-prompting on anything that is not
+000500*                  a valid number instead of accepting whatever was
+000510*                  typed.
+000520*   2026-08-09 DR  CALC-LOG-FS was declared but never checked, so
+000530*                  a CALCLOG the job could not open or write (e.g.
+000540*                  a full disk) went unnoticed.  INICIO and
+000550*                  ESCRIBIR-LOG now check it and halt cleanly.
+000560*   2026-08-09 DR  CALCLOG is now SELECT OPTIONAL.  OPEN EXTEND on
+000570*                  a LINE SEQUENTIAL file that does not exist yet
+000580*                  (day one, or after the log is purged/rotated)
+000590*                  never creates it and returns status 35 - with
+000600*                  the new FILE STATUS check this halted the
+000610*                  calculator outright instead of just losing the
+000620*                  record as before.  OPTIONAL makes OPEN EXTEND on
+000630*                  a missing file return 05 and create it, so
+000640*                  INICIO now treats 00 and 05 as success.
+000650******************************************************************
+000660 IDENTIFICATION DIVISION.
+000670 PROGRAM-ID. CALCULADORA.
+000680
+000690 ENVIRONMENT DIVISION.
+000700 INPUT-OUTPUT SECTION.
+000710 FILE-CONTROL.
+000720     SELECT OPTIONAL CALC-LOG-FILE ASSIGN TO "CALCLOG"
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS CALC-LOG-FS.
+000750
+000760 DATA DIVISION.
+000770 FILE SECTION.
+000780 FD  CALC-LOG-FILE
+000790     LABEL RECORDS ARE STANDARD.
+000800 COPY CALCLOGR.
+000810
+000820 WORKING-STORAGE SECTION.
+000830 01  CALC-LOG-FS                   PIC X(02).
+000840 01  CALC-OPERACION-NOMBRE         PIC X(13).
+000850 01  CALC-NUM-ENTRADA              PIC X(10).
+000860 01  CALC-FECHA-HORA-WS.
+000870     05  CALC-FECHA-WS             PIC 9(08).
+000880     05  CALC-HORA-WS              PIC 9(08).
+000890
+000900 COPY CALCREC.
+000910 01  RES-EDITADO                   PIC -9(6).99.
+000920 01  CALC-RETURN-CODE              PIC 9(02).
+000930     88  CALC-OK                   VALUE 0.
+000940     88  CALC-ERROR-DIV-CERO       VALUE 1.
+000950     88  CALC-ERROR-RAIZ-NEGATIVA  VALUE 2.
+000960 PROCEDURE DIVISION.
+000970
+000980 INICIO.
+000990      OPEN EXTEND CALC-LOG-FILE.
+001000      IF CALC-LOG-FS NOT = "00" AND CALC-LOG-FS NOT = "05"
+001010          DISPLAY "CALCULADORA: UNABLE TO OPEN CALCLOG - STATUS "
+001020              CALC-LOG-FS
+001030          STOP RUN
+001040      END-IF.
+001050
+001060 MAIN-MENU.
+001070      PERFORM MOSTRAR-MENU.
+001080      GO TO MAIN-MENU.
+001090
+001100 INSERTAR-NUMS.
+001110     PERFORM LEER-NUM1.
+001120     PERFORM LEER-NUM2.
+001130
+001140 LEER-NUM1.
+001150     DISPLAY "NUM1:".
+001160     ACCEPT CALC-NUM-ENTRADA.
+001170     IF FUNCTION TEST-NUMVAL(CALC-NUM-ENTRADA) NOT = ZERO
+001180         DISPLAY "INVALID NUMBER - PLEASE ENTER A NUMERIC VALUE"
+001190         GO TO LEER-NUM1
+001200     END-IF.
+001210     MOVE FUNCTION NUMVAL(CALC-NUM-ENTRADA) TO CALC-NUM1.
+001220
+001230 LEER-NUM2.
+001240     DISPLAY "NUM2".
+001250     ACCEPT CALC-NUM-ENTRADA.
+001260     IF FUNCTION TEST-NUMVAL(CALC-NUM-ENTRADA) NOT = ZERO
+001270         DISPLAY "INVALID NUMBER - PLEASE ENTER A NUMERIC VALUE"
+001280         GO TO LEER-NUM2
+001290     END-IF.
+001300     MOVE FUNCTION NUMVAL(CALC-NUM-ENTRADA) TO CALC-NUM2.
+001310
+001320 SUMAR.
+001330     PERFORM INSERTAR-NUMS.
+001340     CALL 'CALCOPS' USING CALC-MENU CALC-NUM1 CALC-NUM2 CALC-RES
+001350         CALC-RETURN-CODE.
+001360
+001370 RESTAR.
+001380     PERFORM INSERTAR-NUMS.
+001390     CALL 'CALCOPS' USING CALC-MENU CALC-NUM1 CALC-NUM2 CALC-RES
+001400         CALC-RETURN-CODE.
+001410
+001420 MULTIPLICAR.
+001430     PERFORM INSERTAR-NUMS.
+001440     CALL 'CALCOPS' USING CALC-MENU CALC-NUM1 CALC-NUM2 CALC-RES
+001450         CALC-RETURN-CODE.
+001460
+001470 DIVIDIR.
+001480     PERFORM INSERTAR-NUMS.
+001490     CALL 'CALCOPS' USING CALC-MENU CALC-NUM1 CALC-NUM2 CALC-RES
+001500         CALC-RETURN-CODE.
+001510     IF CALC-ERROR-DIV-CERO
+001520         DISPLAY "CANNOT DIVIDE BY ZERO"
+001530         GO TO DIVIDIR
+001540     END-IF.
+001550
+001560 PORCENTAJE.
+001570     PERFORM INSERTAR-NUMS.
+001580     CALL 'CALCOPS' USING CALC-MENU CALC-NUM1 CALC-NUM2 CALC-RES
+001590         CALC-RETURN-CODE.
+001600
+001610 POTENCIA.
+001620     PERFORM INSERTAR-NUMS.
+001630     CALL 'CALCOPS' USING CALC-MENU CALC-NUM1 CALC-NUM2 CALC-RES
+001640         CALC-RETURN-CODE.
+001650
+001660 MODULO.
+001670     PERFORM INSERTAR-NUMS.
+001680     CALL 'CALCOPS' USING CALC-MENU CALC-NUM1 CALC-NUM2 CALC-RES
+001690         CALC-RETURN-CODE.
+001700     IF CALC-ERROR-DIV-CERO
+001710         DISPLAY "CANNOT DIVIDE BY ZERO"
+001720         GO TO MODULO
+001730     END-IF.
+001740
+001750 RAIZ-CUADRADA.
+001760     PERFORM INSERTAR-NUMS.
+001770     CALL 'CALCOPS' USING CALC-MENU CALC-NUM1 CALC-NUM2 CALC-RES
+001780         CALC-RETURN-CODE.
+001790     IF CALC-ERROR-RAIZ-NEGATIVA
+001800         DISPLAY "CANNOT TAKE SQUARE ROOT OF A NEGATIVE NUMBER"
+001810         GO TO RAIZ-CUADRADA
+001820     END-IF.
+001830
+001840 ESCRIBIR-LOG.
+001850     ACCEPT CALC-FECHA-WS FROM DATE YYYYMMDD.
+001860     ACCEPT CALC-HORA-WS FROM TIME.
+001870     MOVE CALC-FECHA-WS TO LOG-FECHA.
+001880     MOVE CALC-HORA-WS TO LOG-HORA.
+001890     MOVE CALC-OPERACION-NOMBRE TO LOG-OPERACION.
+001900     MOVE CALC-NUM1 TO LOG-NUM1.
+001910     MOVE CALC-NUM2 TO LOG-NUM2.
+001920     MOVE CALC-RES TO LOG-RESULTADO.
+001930     WRITE CALC-LOG-RECORD.
+001940     IF CALC-LOG-FS NOT = "00"
+001950         DISPLAY "CALCULADORA: UNABLE TO WRITE CALCLOG - STATUS "
+001960             CALC-LOG-FS
+001970         STOP RUN
+001980     END-IF.
+001990
+002000
+002010 MOSTRAR-MENU.
+002020     DISPLAY "CALCULADORA".
+002030     DISPLAY "1. SUMAR".
+002040     DISPLAY "2. RESTAR".
+002050     DISPLAY "3. MULTIPLICAR".
+002060     DISPLAY "4. DIVIDIR".
+002070     DISPLAY "5. PORCENTAJE".
+002080     DISPLAY "6. POTENCIA".
+002090     DISPLAY "7. MODULO".
+002100     DISPLAY "8. RAIZ CUADRADA".
+002110     DISPLAY "9. SALIR".
+002120     ACCEPT CALC-MENU.
+002130     DISPLAY SPACE.
+002140     IF CALC-MENU = 1
+002150         MOVE 'SUMAR' TO CALC-OPERACION-NOMBRE
+002160         PERFORM SUMAR
+002170         PERFORM ESCRIBIR-LOG.
+002180     IF CALC-MENU = 2
+002190         MOVE 'RESTAR' TO CALC-OPERACION-NOMBRE
+002200         PERFORM RESTAR
+002210         PERFORM ESCRIBIR-LOG.
+002220     IF CALC-MENU = 3
+002230         MOVE 'MULTIPLICAR' TO CALC-OPERACION-NOMBRE
+002240         PERFORM MULTIPLICAR
+002250         PERFORM ESCRIBIR-LOG.
+002260     IF CALC-MENU = 4
+002270         MOVE 'DIVIDIR' TO CALC-OPERACION-NOMBRE
+002280         PERFORM DIVIDIR
+002290         PERFORM ESCRIBIR-LOG.
+002300     IF CALC-MENU = 5
+002310         MOVE 'PORCENTAJE' TO CALC-OPERACION-NOMBRE
+002320         PERFORM PORCENTAJE
+002330         PERFORM ESCRIBIR-LOG.
+002340     IF CALC-MENU = 6
+002350         MOVE 'POTENCIA' TO CALC-OPERACION-NOMBRE
+002360         PERFORM POTENCIA
+002370         PERFORM ESCRIBIR-LOG.
+002380     IF CALC-MENU = 7
+002390         MOVE 'MODULO' TO CALC-OPERACION-NOMBRE
+002400         PERFORM MODULO
+002410         PERFORM ESCRIBIR-LOG.
+002420     IF CALC-MENU = 8
+002430         MOVE 'RAIZ CUADRADA' TO CALC-OPERACION-NOMBRE
+002440         PERFORM RAIZ-CUADRADA
+002450         PERFORM ESCRIBIR-LOG.
+002460     IF CALC-MENU = 9
+002470         CLOSE CALC-LOG-FILE
+002480         STOP RUN.
+002490
+002500     MOVE CALC-RES TO RES-EDITADO.
+002510     DISPLAY "EL RESULTADO ES" RES-EDITADO.
+002520     DISPLAY SPACE.
+002530
+002540
+002550 END PROGRAM CALCULADORA.
