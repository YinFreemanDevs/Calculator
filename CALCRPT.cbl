@@ -0,0 +1,280 @@
+000100******************************************************************
+000110* Author:       D. REYES - APPLICATIONS PROGRAMMING
+000120* Installation: HOME OFFICE DATA CENTER
+000130* Date-Written: 2026-08-09
+000140* Date-Compiled:
+000150* Purpose:      End-of-day summary report off the CALCLOG
+000160*               transaction log.  Reads every record CALCULADORA
+000170*               wrote during the shift and prints, per operation
+000180*               type, the count run, the sum of results and the
+000190*               min/max result, plus a grand total of
+000200*               calculations for the day.
+000210* Tectonics:    cobc
+000220* Modification History:
+000230*   2026-08-09 DR  Initial version.
+000240*   2026-08-09 DR  CALC-LOG-RECORD now comes from the shared
+000250*                  CALCLOGR copybook instead of being declared
+000260*                  here, so it stays in sync with CALCULADORA.
+000270*   2026-08-09 DR  Added PORCENTAJE/POTENCIA/MODULO/RAIZ CUADRADA
+000280*                  to the operation name table (now 8 entries)
+000290*                  to match the new menu options in CALCULADORA.
+000300*   2026-08-09 DR  CALCLOG accumulates across every day CALCULADORA
+000310*                  has ever run, with nothing rotating or clearing
+000320*                  it, so this report was silently summarizing the
+000330*                  whole log instead of just the day's business.
+000340*                  2000-PROCESAR-REGISTRO now only accumulates a
+000350*                  record whose LOG-FECHA matches today's date.
+000360*                  Also added FILE STATUS checks on the OPENs and
+000370*                  on every WRITE to REPORT-FILE.
+000380*   2026-08-09 DR  CALCLOG is now SELECT OPTIONAL.  A day with no
+000390*                  calculations performed is normal, not an I/O
+000400*                  error, and once CALCULADORA itself creates
+000410*                  CALCLOG on demand a run of CALCRPT before the
+000420*                  first calculation of the day could still find
+000430*                  it missing.  1000-INITIALIZE now treats status
+000440*                  05 (optional file not found) the same as 00;
+000450*                  the normal read loop then hits end-of-file
+000460*                  immediately and 8000-IMPRIMIR-REPORTE prints an
+000470*                  all-zero summary instead of halting the job.
+000480******************************************************************
+000490 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID. CALCRPT.
+000510
+000520 ENVIRONMENT DIVISION.
+000530 INPUT-OUTPUT SECTION.
+000540 FILE-CONTROL.
+000550     SELECT OPTIONAL CALC-LOG-FILE ASSIGN TO "CALCLOG"
+000560         ORGANIZATION IS LINE SEQUENTIAL
+000570         FILE STATUS IS CALC-LOG-FS.
+000580
+000590     SELECT REPORT-FILE ASSIGN TO "CALCRPTO"
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000610         FILE STATUS IS CALC-RPT-FS.
+000620
+000630 DATA DIVISION.
+000640 FILE SECTION.
+000650 FD  CALC-LOG-FILE
+000660     LABEL RECORDS ARE STANDARD.
+000670 COPY CALCLOGR.
+000680
+000690 FD  REPORT-FILE
+000700     LABEL RECORDS ARE STANDARD.
+000710 01  RPT-LINE                      PIC X(80).
+000720
+000730 WORKING-STORAGE SECTION.
+000740 01  CALC-LOG-FS                   PIC X(02).
+000750 01  CALC-RPT-FS                   PIC X(02).
+000760
+000770 01  CALC-SWITCHES.
+000780     05  CALC-EOF-SW               PIC X(01) VALUE 'N'.
+000790         88  CALC-FIN-LOG          VALUE 'Y'.
+000800     05  CALC-ENCONTRADO-SW        PIC X(01) VALUE 'N'.
+000810         88  CALC-RPT-ENCONTRADO   VALUE 'Y'.
+000820
+000830 01  CALC-GRAN-TOTAL               PIC 9(06) COMP VALUE ZERO.
+000840
+000850 01  CALC-RPT-NOMBRES-INIT.
+000860     05  FILLER                    PIC X(13) VALUE 'SUMAR'.
+000870     05  FILLER                    PIC X(13) VALUE 'RESTAR'.
+000880     05  FILLER                    PIC X(13) VALUE 'MULTIPLICAR'.
+000890     05  FILLER                    PIC X(13) VALUE 'DIVIDIR'.
+000900     05  FILLER                    PIC X(13) VALUE 'PORCENTAJE'.
+000910     05  FILLER                    PIC X(13) VALUE 'POTENCIA'.
+000920     05  FILLER                    PIC X(13) VALUE 'MODULO'.
+000930     05  FILLER                    PIC X(13) VALUE 'RAIZ CUADRADA'.
+000940 01  CALC-RPT-NOMBRES REDEFINES CALC-RPT-NOMBRES-INIT.
+000950     05  RPT-NOMBRE-TABLA          PIC X(13) OCCURS 8 TIMES
+000960                             INDEXED BY CALC-RPT-IDX.
+000970
+000980 01  CALC-RPT-TABLE.
+000990     05  CALC-RPT-ENTRY            OCCURS 8 TIMES.
+001000         10  RPT-COUNT             PIC 9(06) COMP VALUE ZERO.
+001010         10  RPT-SUMA              PIC S9(08)V99
+001020                                    SIGN IS TRAILING SEPARATE
+001030                                    VALUE ZERO.
+001040         10  RPT-MIN               PIC S9(08)V99
+001050                                    SIGN IS TRAILING SEPARATE
+001060                                    VALUE ZERO.
+001070         10  RPT-MAX               PIC S9(08)V99
+001080                                    SIGN IS TRAILING SEPARATE
+001090                                    VALUE ZERO.
+001100         10  RPT-DATOS-SW          PIC X(01) VALUE 'N'.
+001110             88  RPT-CON-DATOS     VALUE 'Y'.
+001120
+001130 01  RPT-ENCABEZADO-1.
+001140     05  FILLER                    PIC X(80) VALUE
+001150         "CALCULADORA - END OF DAY SUMMARY REPORT".
+001160
+001170 01  RPT-ENCABEZADO-2.
+001180     05  FILLER                    PIC X(14) VALUE "OPERATION".
+001190     05  FILLER                    PIC X(10) VALUE "COUNT".
+001200     05  FILLER                    PIC X(14) VALUE "SUM".
+001210     05  FILLER                    PIC X(14) VALUE "MINIMUM".
+001220     05  FILLER                    PIC X(14) VALUE "MAXIMUM".
+001230
+001240 01  RPT-DETALLE.
+001250     05  RPT-D-OPERACION           PIC X(14).
+001260     05  RPT-D-COUNT               PIC ZZZ,ZZ9.
+001270     05  FILLER                    PIC X(04) VALUE SPACES.
+001280     05  RPT-D-SUMA                PIC -(7)9.99.
+001290     05  FILLER                    PIC X(02) VALUE SPACES.
+001300     05  RPT-D-MIN                 PIC -(7)9.99.
+001310     05  FILLER                    PIC X(02) VALUE SPACES.
+001320     05  RPT-D-MAX                 PIC -(7)9.99.
+001330
+001340 01  RPT-TOTAL.
+001350     05  FILLER                    PIC X(14) VALUE
+001360         "GRAND TOTAL".
+001370     05  RPT-T-COUNT               PIC ZZZ,ZZ9.
+001380
+001390 01  CALC-FECHA-HOY                PIC 9(08).
+001400
+001410 PROCEDURE DIVISION.
+001420
+001430******************************************************************
+001440* 0000-MAINLINE
+001450******************************************************************
+001460 0000-MAINLINE.
+001470     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001480     PERFORM 2000-PROCESAR-REGISTRO THRU 2000-EXIT
+001490         UNTIL CALC-FIN-LOG.
+001500     PERFORM 8000-IMPRIMIR-REPORTE THRU 8000-EXIT.
+001510     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001520     STOP RUN.
+001530
+001540******************************************************************
+001550* 1000-INITIALIZE - OPEN THE FILES AND PRIME THE READ
+001560******************************************************************
+001570 1000-INITIALIZE.
+001580     OPEN INPUT CALC-LOG-FILE.
+001590     IF CALC-LOG-FS NOT = "00" AND CALC-LOG-FS NOT = "05"
+001600         DISPLAY "CALCRPT: UNABLE TO OPEN CALCLOG - STATUS "
+001610             CALC-LOG-FS
+001620         STOP RUN
+001630     END-IF.
+001640     OPEN OUTPUT REPORT-FILE.
+001650     IF CALC-RPT-FS NOT = "00"
+001660         DISPLAY "CALCRPT: UNABLE TO OPEN CALCRPTO - STATUS "
+001670             CALC-RPT-FS
+001680         STOP RUN
+001690     END-IF.
+001700     ACCEPT CALC-FECHA-HOY FROM DATE YYYYMMDD.
+001710     PERFORM 2900-LEER-SIGUIENTE THRU 2900-EXIT.
+001720 1000-EXIT.
+001730     EXIT.
+001740
+001750******************************************************************
+001760* 2000-PROCESAR-REGISTRO - ACCUMULATE ONE LOG RECORD INTO THE
+001770*                          TABLE ENTRY FOR ITS OPERATION
+001780******************************************************************
+001790 2000-PROCESAR-REGISTRO.
+001800     IF LOG-FECHA = CALC-FECHA-HOY
+001810         PERFORM 2100-BUSCAR-OPERACION THRU 2100-EXIT
+001820         IF CALC-RPT-ENCONTRADO
+001830             ADD 1 TO RPT-COUNT (CALC-RPT-IDX)
+001840             ADD LOG-RESULTADO TO RPT-SUMA (CALC-RPT-IDX)
+001850             IF RPT-CON-DATOS (CALC-RPT-IDX)
+001860                 IF LOG-RESULTADO < RPT-MIN (CALC-RPT-IDX)
+001870                     MOVE LOG-RESULTADO TO RPT-MIN (CALC-RPT-IDX)
+001880                 END-IF
+001890                 IF LOG-RESULTADO > RPT-MAX (CALC-RPT-IDX)
+001900                     MOVE LOG-RESULTADO TO RPT-MAX (CALC-RPT-IDX)
+001910                 END-IF
+001920             ELSE
+001930                 MOVE LOG-RESULTADO TO RPT-MIN (CALC-RPT-IDX)
+001940                 MOVE LOG-RESULTADO TO RPT-MAX (CALC-RPT-IDX)
+001950                 SET RPT-CON-DATOS (CALC-RPT-IDX) TO TRUE
+001960             END-IF
+001970             ADD 1 TO CALC-GRAN-TOTAL
+001980         ELSE
+001990             DISPLAY "CALCRPT: UNKNOWN OPERATION ON LOG - "
+002000                 LOG-OPERACION
+002010         END-IF
+002020     END-IF.
+002030 2000-EXIT.
+002040     PERFORM 2900-LEER-SIGUIENTE THRU 2900-EXIT.
+002050     EXIT.
+002060
+002070******************************************************************
+002080* 2100-BUSCAR-OPERACION - LOCATE LOG-OPERACION IN THE NAME TABLE
+002090******************************************************************
+002100 2100-BUSCAR-OPERACION.
+002110     MOVE 'N' TO CALC-ENCONTRADO-SW.
+002120     SET CALC-RPT-IDX TO 1.
+002130     SEARCH RPT-NOMBRE-TABLA
+002140         AT END
+002150             CONTINUE
+002160         WHEN RPT-NOMBRE-TABLA (CALC-RPT-IDX) = LOG-OPERACION
+002170             SET CALC-RPT-ENCONTRADO TO TRUE
+002180     END-SEARCH.
+002190 2100-EXIT.
+002200     EXIT.
+002210
+002220******************************************************************
+002230* 2900-LEER-SIGUIENTE - READ THE NEXT LOG RECORD
+002240******************************************************************
+002250 2900-LEER-SIGUIENTE.
+002260     READ CALC-LOG-FILE
+002270         AT END
+002280             SET CALC-FIN-LOG TO TRUE
+002290     END-READ.
+002300 2900-EXIT.
+002310     EXIT.
+002320
+002330******************************************************************
+002340* 8000-IMPRIMIR-REPORTE - WRITE THE SUMMARY REPORT
+002350******************************************************************
+002360 8000-IMPRIMIR-REPORTE.
+002370     WRITE RPT-LINE FROM RPT-ENCABEZADO-1.
+002380     PERFORM 8050-VERIFICAR-ESCRITURA THRU 8050-EXIT.
+002390     MOVE SPACES TO RPT-LINE.
+002400     WRITE RPT-LINE.
+002410     PERFORM 8050-VERIFICAR-ESCRITURA THRU 8050-EXIT.
+002420     WRITE RPT-LINE FROM RPT-ENCABEZADO-2.
+002430     PERFORM 8050-VERIFICAR-ESCRITURA THRU 8050-EXIT.
+002440     SET CALC-RPT-IDX TO 1.
+002450     PERFORM 8100-IMPRIMIR-RENGLON THRU 8100-EXIT
+002460         VARYING CALC-RPT-IDX FROM 1 BY 1
+002470         UNTIL CALC-RPT-IDX > 8.
+002480     MOVE SPACES TO RPT-LINE.
+002490     WRITE RPT-LINE.
+002500     PERFORM 8050-VERIFICAR-ESCRITURA THRU 8050-EXIT.
+002510     MOVE CALC-GRAN-TOTAL TO RPT-T-COUNT.
+002520     WRITE RPT-LINE FROM RPT-TOTAL.
+002530     PERFORM 8050-VERIFICAR-ESCRITURA THRU 8050-EXIT.
+002540 8000-EXIT.
+002550     EXIT.
+002560
+002570******************************************************************
+002580* 8050-VERIFICAR-ESCRITURA - HALT CLEANLY ON A FAILED REPORT WRITE
+002590******************************************************************
+002600 8050-VERIFICAR-ESCRITURA.
+002610     IF CALC-RPT-FS NOT = "00"
+002620         DISPLAY "CALCRPT: UNABLE TO WRITE CALCRPTO - STATUS "
+002630             CALC-RPT-FS
+002640         STOP RUN
+002650     END-IF.
+002660 8050-EXIT.
+002670     EXIT.
+002680
+002690 8100-IMPRIMIR-RENGLON.
+002700     MOVE RPT-NOMBRE-TABLA (CALC-RPT-IDX) TO RPT-D-OPERACION.
+002710     MOVE RPT-COUNT (CALC-RPT-IDX) TO RPT-D-COUNT.
+002720     MOVE RPT-SUMA (CALC-RPT-IDX) TO RPT-D-SUMA.
+002730     MOVE RPT-MIN (CALC-RPT-IDX) TO RPT-D-MIN.
+002740     MOVE RPT-MAX (CALC-RPT-IDX) TO RPT-D-MAX.
+002750     WRITE RPT-LINE FROM RPT-DETALLE.
+002760     PERFORM 8050-VERIFICAR-ESCRITURA THRU 8050-EXIT.
+002770 8100-EXIT.
+002780     EXIT.
+002790
+002800******************************************************************
+002810* 9000-TERMINATE - CLOSE THE FILES
+002820******************************************************************
+002830 9000-TERMINATE.
+002840     CLOSE CALC-LOG-FILE.
+002850     CLOSE REPORT-FILE.
+002860 9000-EXIT.
+002870     EXIT.
+002880
+002890 END PROGRAM CALCRPT.
