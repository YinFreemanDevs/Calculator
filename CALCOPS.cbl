@@ -0,0 +1,165 @@
+000100******************************************************************
+000110* Author:       D. REYES - APPLICATIONS PROGRAMMING
+000120* Installation: HOME OFFICE DATA CENTER
+000130* Date-Written: 2026-08-09
+000140* Date-Compiled:
+000150* Purpose:      Common arithmetic engine for the calculator
+000160*               suite.  SUMAR/RESTAR/MULTIPLICAR/DIVIDIR/
+000170*               PORCENTAJE/POTENCIA/MODULO/RAIZ-CUADRADA live
+000180*               here once so CALCULADORA (interactive) and
+000190*               CALCBATCH (overnight batch) always compute the
+000200*               same way.
+000210* Tectonics:    cobc
+000220* Modification History:
+000230*   2026-08-09 DR  Initial version, pulled out of CALCULADORA so
+000240*                  the batch driver can call the same logic.
+000250*   2026-08-09 DR  DIVIDIR now checks for a zero divisor and
+000260*                  returns CALC-RETURN-CODE = 1 instead of
+000270*                  running the COMPUTE, so callers can re-prompt
+000280*                  or flag the record instead of blowing up.
+000290*   2026-08-09 DR  CALC-NUM1/CALC-NUM2/CALC-RES widened to signed,
+000300*                  two-decimal fields so RESTAR can return a true
+000310*                  negative and every operation can carry cents.
+000320*   2026-08-09 DR  CALC-MENU/CALC-NUM1/CALC-NUM2/CALC-RES now come
+000330*                  from the shared CALCREC copybook instead of
+000340*                  being declared here, so every program in the
+000350*                  suite uses the identical layout.
+000360*   2026-08-09 DR  Added PORCENTAJE, POTENCIA, MODULO and
+000370*                  RAIZ-CUADRADA (menu options 5-8).  MODULO
+000380*                  rejects a zero divisor the same way DIVIDIR
+000390*                  does; RAIZ-CUADRADA rejects a negative operand
+000400*                  with a new CALC-ERROR-RAIZ-NEGATIVA code.
+000410*   2026-08-09 DR  A CALC-MENU outside 1-8 fell through every
+000420*                  dispatch test leaving CALC-RETURN-CODE at
+000430*                  CALC-OK and CALC-RES holding whatever the
+000440*                  caller last put there, so a corrupt operation
+000450*                  code looked like a successful calculation.
+000460*                  0000-MAINLINE now sets a new
+000470*                  CALC-ERROR-OPERACION-INVALIDA code when no
+000480*                  dispatch test matches.
+000490******************************************************************
+000500 IDENTIFICATION DIVISION.
+000510 PROGRAM-ID. CALCOPS.
+000520
+000530 DATA DIVISION.
+000540 WORKING-STORAGE SECTION.
+000550 77  CALC-MODULO-COCIENTE          PIC S9(6)
+000560                                    SIGN IS TRAILING SEPARATE.
+000570
+000580 LINKAGE SECTION.
+000590 COPY CALCREC.
+000600 01  CALC-RETURN-CODE              PIC 9(02).
+000610     88  CALC-OK                   VALUE 0.
+000620     88  CALC-ERROR-DIV-CERO       VALUE 1.
+000630     88  CALC-ERROR-RAIZ-NEGATIVA  VALUE 2.
+000640     88  CALC-ERROR-OPERACION-INVALIDA VALUE 3.
+000650
+000660 PROCEDURE DIVISION USING CALC-MENU CALC-NUM1 CALC-NUM2 CALC-RES
+000670                           CALC-RETURN-CODE.
+000680
+000690******************************************************************
+000700* 0000-MAINLINE - DISPATCH ON THE OPERATION CODE
+000710******************************************************************
+000720 0000-MAINLINE.
+000730     SET CALC-OK TO TRUE.
+000740     IF CALC-MENU = 1
+000750         PERFORM 1000-SUMAR THRU 1000-EXIT
+000760     END-IF.
+000770     IF CALC-MENU = 2
+000780         PERFORM 2000-RESTAR THRU 2000-EXIT
+000790     END-IF.
+000800     IF CALC-MENU = 3
+000810         PERFORM 3000-MULTIPLICAR THRU 3000-EXIT
+000820     END-IF.
+000830     IF CALC-MENU = 4
+000840         PERFORM 4000-DIVIDIR THRU 4000-EXIT
+000850     END-IF.
+000860     IF CALC-MENU = 5
+000870         PERFORM 5000-PORCENTAJE THRU 5000-EXIT
+000880     END-IF.
+000890     IF CALC-MENU = 6
+000900         PERFORM 6000-POTENCIA THRU 6000-EXIT
+000910     END-IF.
+000920     IF CALC-MENU = 7
+000930         PERFORM 7000-MODULO THRU 7000-EXIT
+000940     END-IF.
+000950     IF CALC-MENU = 8
+000960         PERFORM 8000-RAIZ-CUADRADA THRU 8000-EXIT
+000970     END-IF.
+000980     IF CALC-MENU < 1 OR CALC-MENU > 8
+000990         SET CALC-ERROR-OPERACION-INVALIDA TO TRUE
+001000     END-IF.
+001010     GOBACK.
+001020
+001030 1000-SUMAR.
+001040     COMPUTE CALC-RES = CALC-NUM1 + CALC-NUM2.
+001050 1000-EXIT.
+001060     EXIT.
+001070
+001080 2000-RESTAR.
+001090     COMPUTE CALC-RES = CALC-NUM1 - CALC-NUM2.
+001100 2000-EXIT.
+001110     EXIT.
+001120
+001130 3000-MULTIPLICAR.
+001140     COMPUTE CALC-RES = CALC-NUM1 * CALC-NUM2.
+001150 3000-EXIT.
+001160     EXIT.
+001170
+001180******************************************************************
+001190* 4000-DIVIDIR - REFUSE A ZERO DIVISOR
+001200******************************************************************
+001210 4000-DIVIDIR.
+001220     IF CALC-NUM2 = ZERO
+001230         SET CALC-ERROR-DIV-CERO TO TRUE
+001240     ELSE
+001250         COMPUTE CALC-RES ROUNDED = CALC-NUM1 / CALC-NUM2
+001260     END-IF.
+001270 4000-EXIT.
+001280     EXIT.
+001290
+001300******************************************************************
+001310* 5000-PORCENTAJE - CALC-NUM1 PERCENT OF CALC-NUM2
+001320******************************************************************
+001330 5000-PORCENTAJE.
+001340     COMPUTE CALC-RES ROUNDED = (CALC-NUM1 * CALC-NUM2) / 100.
+001350 5000-EXIT.
+001360     EXIT.
+001370
+001380******************************************************************
+001390* 6000-POTENCIA - CALC-NUM1 RAISED TO THE CALC-NUM2 POWER
+001400******************************************************************
+001410 6000-POTENCIA.
+001420     COMPUTE CALC-RES ROUNDED = CALC-NUM1 ** CALC-NUM2.
+001430 6000-EXIT.
+001440     EXIT.
+001450
+001460******************************************************************
+001470* 7000-MODULO - REMAINDER OF CALC-NUM1 DIVIDED BY CALC-NUM2,
+001480*               REFUSING A ZERO DIVISOR THE SAME AS DIVIDIR
+001490******************************************************************
+001500 7000-MODULO.
+001510     IF CALC-NUM2 = ZERO
+001520         SET CALC-ERROR-DIV-CERO TO TRUE
+001530     ELSE
+001540         DIVIDE CALC-NUM1 BY CALC-NUM2
+001550             GIVING CALC-MODULO-COCIENTE
+001560             REMAINDER CALC-RES
+001570     END-IF.
+001580 7000-EXIT.
+001590     EXIT.
+001600
+001610******************************************************************
+001620* 8000-RAIZ-CUADRADA - SQUARE ROOT OF CALC-NUM1, REFUSING A
+001630*                       NEGATIVE OPERAND
+001640******************************************************************
+001650 8000-RAIZ-CUADRADA.
+001660     IF CALC-NUM1 < ZERO
+001670         SET CALC-ERROR-RAIZ-NEGATIVA TO TRUE
+001680     ELSE
+001690         COMPUTE CALC-RES ROUNDED = FUNCTION SQRT(CALC-NUM1)
+001700     END-IF.
+001710 8000-EXIT.
+001720     EXIT.
+001730
+001740 END PROGRAM CALCOPS.
