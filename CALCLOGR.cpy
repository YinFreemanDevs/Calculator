@@ -0,0 +1,25 @@
+000100******************************************************************
+000110* Author:       D. REYES - APPLICATIONS PROGRAMMING
+000120* Installation: HOME OFFICE DATA CENTER
+000130* Date-Written: 2026-08-09
+000140* Date-Compiled:
+000150* Purpose:      Shared CALCLOG transaction log record layout,
+000160*               used by CALCULADORA (writer) and CALCRPT (reader)
+000170*               so the layout is defined exactly once instead of
+000180*               being copy-pasted and drifting out of sync.
+000190* Modification History:
+000200*   2026-08-09 DR  Initial version, pulled out of CALCULADORA
+000210*                  and CALCRPT.
+000220*   2026-08-09 DR  LOG-OPERACION widened to X(13) to hold
+000230*                  "RAIZ CUADRADA" without truncation.
+000240******************************************************************
+000250 01  CALC-LOG-RECORD.
+000260     05  LOG-FECHA                 PIC 9(08).
+000270     05  LOG-HORA                  PIC 9(08).
+000280     05  LOG-OPERACION             PIC X(13).
+000290     05  LOG-NUM1                  PIC S9(6)V99
+000300                                    SIGN IS TRAILING SEPARATE.
+000310     05  LOG-NUM2                  PIC S9(6)V99
+000320                                    SIGN IS TRAILING SEPARATE.
+000330     05  LOG-RESULTADO             PIC S9(6)V99
+000340                                    SIGN IS TRAILING SEPARATE.
