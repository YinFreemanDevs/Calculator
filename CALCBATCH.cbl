@@ -0,0 +1,416 @@
+000100******************************************************************
+000110* Author:       D. REYES - APPLICATIONS PROGRAMMING
+000120* Installation: HOME OFFICE DATA CENTER
+000130* Date-Written: 2026-08-09
+000140* Date-Compiled:
+000150* Purpose:      Overnight batch entry point for the calculator.
+000160*               Driven by JCL: reads a sequential transaction
+000170*               file of operation code + NUM1 + NUM2 per record,
+000180*               calls the same CALCOPS arithmetic CALCULADORA
+000190*               uses, and writes each result to a sequential
+000200*               output file instead of DISPLAY, so a stack of
+000210*               calculations can be submitted as a job instead
+000220*               of hand-keyed at a terminal.
+000230* Tectonics:    cobc
+000240* Modification History:
+000250*   2026-08-09 DR  Initial version.
+000260*   2026-08-09 DR  CALCOPS now returns CALC-RETURN-CODE; a zero
+000270*                  divisor is flagged and the record is skipped
+000280*                  instead of posted to TRANS-OUT-FILE, since there
+000290*                  is no operator in an unattended run to re-key it.
+000300*   2026-08-09 DR  TIN-NUM1/TIN-NUM2/CALC-RES widened to signed,
+000310*                  two-decimal fields to match CALCOPS; TOUT-RES
+000320*                  is now an edited field so the output file shows
+000330*                  a sign and decimal point.
+000340*   2026-08-09 DR  Added checkpoint/restart: the last input record
+000350*                  number processed is saved to CALCCKPT every
+000360*                  CALC-CKPT-INTERVALO records, and a restart
+000370*                  skips ahead to that point and extends instead
+000380*                  of recreating TRANS-OUT-FILE, so a mid-run
+000390*                  abend doesn't reprocess or double-post.
+000400*   2026-08-09 DR  CALC-MENU/CALC-NUM1/CALC-NUM2/CALC-RES now come
+000410*                  from the shared CALCREC copybook instead of
+000420*                  being declared here, so every program in the
+000430*                  suite uses the identical layout.
+000440*   2026-08-09 DR  Added handling for CALC-ERROR-RAIZ-NEGATIVA -
+000450*                  a record whose RAIZ CUADRADA operand is
+000460*                  negative is skipped the same way a zero
+000470*                  divisor is.
+000480*   2026-08-09 DR  Added control-total balancing: a CALCCTL record
+000490*                  supplies the operator's expected record count
+000500*                  and expected sum of results, read once at the
+000510*                  start of the run; actual posted count and sum
+000520*                  are accumulated as TRANS-OUT-FILE is written and
+000530*                  carried in the checkpoint record so a restart
+000540*                  resumes the running totals instead of losing
+000550*                  them. A balanced/out-of-balance message prints
+000560*                  at true end-of-job.
+000570*   2026-08-09 DR  CALC-CKPT-INTERVALO lowered from 50 to 1 - the
+000580*                  old interval let TRANS-OUT-FILE get up to 49
+000590*                  records ahead of the last saved checkpoint, so
+000600*                  an abend in that gap and a subsequent restart
+000610*                  re-posted those records a second time even
+000620*                  though the in-memory totals still balanced.
+000630*                  Checkpointing every posted record keeps CALCCKPT
+000640*                  and TRANS-OUT-FILE in lockstep. Also added
+000650*                  FILE STATUS checks on the OPENs and WRITE of
+000660*                  TRANS-IN-FILE/TRANS-OUT-FILE, which previously
+000670*                  went unchecked while CALCCKPT/CALCCTL did not.
+000680*   2026-08-09 DR  CALC-CKPT-FS is only ever tested on the read
+000690*                  side, in 1100-LEER-CHECKPOINT - the OPEN OUTPUT
+000700*                  and WRITE in 2300-GRABAR-CHECKPOINT were never
+000710*                  checked, so an unwritable CALCCKPT let the whole
+000720*                  run complete as if nothing were wrong while every
+000730*                  checkpoint silently failed to save, defeating
+000740*                  req 005's restart guarantee. Added the same
+000750*                  DISPLAY-and-STOP-RUN check used elsewhere in this
+000760*                  program.
+000770*   2026-08-09 DR  A TIN-MENU outside 1-8 matched none of CALCOPS's
+000780*                  dispatch tests, so CALC-RETURN-CODE stayed
+000790*                  CALC-OK and CALC-RES still held the previous
+000800*                  record's result - the bad record was posted to
+000810*                  TRANS-OUT-FILE with a stale result and counted
+000820*                  into the control totals. 2000-PROCESS-RECORD now
+000830*                  checks the new CALC-ERROR-OPERACION-INVALIDA code
+000840*                  from CALCOPS and skips the record the same way a
+000850*                  zero divisor or negative root is skipped.
+000860*   2026-08-09 DR  Checkpointing every record (see the interval=1
+000870*                  note above) means an OPEN/WRITE/CLOSE of
+000880*                  CALCCKPT for every record in the run, which is a
+000890*                  real cost on a several-thousand-record overnight
+000900*                  file. That cost buys the no-double-post guarantee
+000910*                  req 005 requires; any larger interval reopens the
+000920*                  gap where an abend between checkpoints leaves
+000930*                  TRANS-OUT-FILE ahead of CALCCKPT. Keeping the
+000940*                  interval at 1 is a deliberate correctness-over-
+000950*                  throughput trade-off, not an oversight - flagged
+000960*                  here per review rather than left silent.
+000970******************************************************************
+000980 IDENTIFICATION DIVISION.
+000990 PROGRAM-ID. CALCBATCH.
+001000
+001010 ENVIRONMENT DIVISION.
+001020 INPUT-OUTPUT SECTION.
+001030 FILE-CONTROL.
+001040     SELECT TRANS-IN-FILE ASSIGN TO "TRANSIN"
+001050         ORGANIZATION IS LINE SEQUENTIAL
+001060         FILE STATUS IS CALC-IN-FS.
+001070
+001080     SELECT TRANS-OUT-FILE ASSIGN TO "TRANSOUT"
+001090         ORGANIZATION IS LINE SEQUENTIAL
+001100         FILE STATUS IS CALC-OUT-FS.
+001110
+001120     SELECT CALC-CKPT-FILE ASSIGN TO "CALCCKPT"
+001130         ORGANIZATION IS LINE SEQUENTIAL
+001140         FILE STATUS IS CALC-CKPT-FS.
+001150
+001160     SELECT CALC-CTL-FILE ASSIGN TO "CALCCTL"
+001170         ORGANIZATION IS LINE SEQUENTIAL
+001180         FILE STATUS IS CALC-CTL-FS.
+001190
+001200 DATA DIVISION.
+001210 FILE SECTION.
+001220 FD  TRANS-IN-FILE
+001230     LABEL RECORDS ARE STANDARD.
+001240 01  TRANS-IN-RECORD.
+001250     05  TIN-MENU                  PIC 9.
+001260     05  TIN-NUM1                  PIC S9(6)V99
+001270                                    SIGN IS TRAILING SEPARATE.
+001280     05  TIN-NUM2                  PIC S9(6)V99
+001290                                    SIGN IS TRAILING SEPARATE.
+001300
+001310 FD  TRANS-OUT-FILE
+001320     LABEL RECORDS ARE STANDARD.
+001330 01  TRANS-OUT-RECORD.
+001340     05  TOUT-MENU                 PIC 9.
+001350     05  TOUT-NUM1                 PIC S9(6)V99
+001360                                    SIGN IS TRAILING SEPARATE.
+001370     05  TOUT-NUM2                 PIC S9(6)V99
+001380                                    SIGN IS TRAILING SEPARATE.
+001390     05  TOUT-RES                  PIC -9(6).99.
+001400
+001410 FD  CALC-CKPT-FILE
+001420     LABEL RECORDS ARE STANDARD.
+001430 01  CKPT-RECORD.
+001440     05  CKPT-RECNO                PIC 9(08).
+001450     05  CKPT-POST-COUNT           PIC 9(08).
+001460     05  CKPT-SUMA                 PIC S9(08)V99
+001470                                    SIGN IS TRAILING SEPARATE.
+001480
+001490 FD  CALC-CTL-FILE
+001500     LABEL RECORDS ARE STANDARD.
+001510 01  CTL-RECORD.
+001520     05  CTL-COUNT                 PIC 9(08).
+001530     05  CTL-SUMA                  PIC S9(08)V99
+001540                                    SIGN IS TRAILING SEPARATE.
+001550
+001560 WORKING-STORAGE SECTION.
+001570 01  CALC-IN-FS                    PIC X(02).
+001580 01  CALC-OUT-FS                   PIC X(02).
+001590 01  CALC-CKPT-FS                  PIC X(02).
+001600 01  CALC-CTL-FS                   PIC X(02).
+001610
+001620 01  CALC-SWITCHES.
+001630     05  CALC-EOF-SW               PIC X(01) VALUE 'N'.
+001640         88  CALC-FIN-ARCHIVO      VALUE 'Y'.
+001650     05  CALC-RESTART-SW           PIC X(01) VALUE 'N'.
+001660         88  CALC-ES-REINICIO      VALUE 'Y'.
+001670     05  CALC-CTL-SW               PIC X(01) VALUE 'N'.
+001680         88  CALC-HAY-CONTROL      VALUE 'Y'.
+001690
+001700* CALC-CKPT-INTERVALO IS DELIBERATELY 1 - SEE THE MODIFICATION
+001710* HISTORY ABOVE.  RAISING THIS REOPENS THE GAP BETWEEN CALCCKPT
+001720* AND TRANS-OUT-FILE THAT LETS A MID-RUN ABEND DOUBLE-POST
+001730* RECORDS ON RESTART (REQ 005), SO THE OPEN/WRITE/CLOSE PER
+001740* RECORD THIS COSTS IS AN ACCEPTED TRADE-OFF, NOT AN OVERSIGHT.
+001750 77  CALC-CKPT-INTERVALO           PIC 9(04) VALUE 1.
+001760 77  CALC-REC-COUNT                PIC 9(08) COMP VALUE ZERO.
+001770 77  CALC-CKPT-RECNO               PIC 9(08) VALUE ZERO.
+001780 77  CALC-CKPT-COCIENTE            PIC 9(08) COMP VALUE ZERO.
+001790 77  CALC-CKPT-RESIDUO             PIC 9(04) VALUE ZERO.
+001800 77  CALC-SKIP-IDX                 PIC 9(08) COMP VALUE ZERO.
+001810 77  CALC-POST-COUNT               PIC 9(08) COMP VALUE ZERO.
+001820 77  CALC-ACTUAL-SUMA              PIC S9(08)V99
+001830                                   SIGN IS TRAILING SEPARATE
+001840                                   VALUE ZERO.
+001850 77  CALC-CTL-COUNT                PIC 9(08) VALUE ZERO.
+001860 77  CALC-CTL-SUMA                 PIC S9(08)V99
+001870                                   SIGN IS TRAILING SEPARATE
+001880                                   VALUE ZERO.
+001890
+001900 COPY CALCREC.
+001910 01  CALC-RETURN-CODE              PIC 9(02).
+001920     88  CALC-OK                   VALUE 0.
+001930     88  CALC-ERROR-DIV-CERO       VALUE 1.
+001940     88  CALC-ERROR-RAIZ-NEGATIVA  VALUE 2.
+001950     88  CALC-ERROR-OPERACION-INVALIDA VALUE 3.
+001960
+001970 PROCEDURE DIVISION.
+001980
+001990******************************************************************
+002000* 0000-MAINLINE
+002010******************************************************************
+002020 0000-MAINLINE.
+002030     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002040     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+002050         UNTIL CALC-FIN-ARCHIVO.
+002060     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002070     STOP RUN.
+002080
+002090******************************************************************
+002100* 1000-INITIALIZE - OPEN THE FILES, RESUME FROM ANY CHECKPOINT
+002110*                    AND PRIME THE READ
+002120******************************************************************
+002130 1000-INITIALIZE.
+002140     PERFORM 1100-LEER-CHECKPOINT THRU 1100-EXIT.
+002150     PERFORM 1150-LEER-CONTROL THRU 1150-EXIT.
+002160     OPEN INPUT TRANS-IN-FILE.
+002170     IF CALC-IN-FS NOT = "00"
+002180         DISPLAY "CALCBATCH: UNABLE TO OPEN TRANSIN - STATUS "
+002190             CALC-IN-FS
+002200         STOP RUN
+002210     END-IF.
+002220     IF CALC-ES-REINICIO
+002230         OPEN EXTEND TRANS-OUT-FILE
+002240         DISPLAY "CALCBATCH: RESTARTING AFTER RECORD "
+002250             CALC-CKPT-RECNO
+002260         PERFORM 1200-SALTAR-PROCESADOS THRU 1200-EXIT
+002270             VARYING CALC-SKIP-IDX FROM 1 BY 1
+002280             UNTIL CALC-SKIP-IDX > CALC-CKPT-RECNO
+002290         MOVE CALC-CKPT-RECNO TO CALC-REC-COUNT
+002300     ELSE
+002310         OPEN OUTPUT TRANS-OUT-FILE
+002320     END-IF.
+002330     IF CALC-OUT-FS NOT = "00"
+002340         DISPLAY "CALCBATCH: UNABLE TO OPEN TRANSOUT - STATUS "
+002350             CALC-OUT-FS
+002360         STOP RUN
+002370     END-IF.
+002380     PERFORM 2900-LEER-SIGUIENTE THRU 2900-EXIT.
+002390 1000-EXIT.
+002400     EXIT.
+002410
+002420******************************************************************
+002430* 1100-LEER-CHECKPOINT - PICK UP THE LAST RECORD NUMBER POSTED
+002440*                         ON A PRIOR, INCOMPLETE RUN
+002450******************************************************************
+002460 1100-LEER-CHECKPOINT.
+002470     MOVE ZERO TO CALC-CKPT-RECNO.
+002480     OPEN INPUT CALC-CKPT-FILE.
+002490     IF CALC-CKPT-FS = "00"
+002500         READ CALC-CKPT-FILE
+002510             AT END
+002520                 CONTINUE
+002530             NOT AT END
+002540                 MOVE CKPT-RECNO TO CALC-CKPT-RECNO
+002550                 MOVE CKPT-POST-COUNT TO CALC-POST-COUNT
+002560                 MOVE CKPT-SUMA TO CALC-ACTUAL-SUMA
+002570         END-READ
+002580         CLOSE CALC-CKPT-FILE
+002590     END-IF.
+002600     IF CALC-CKPT-RECNO > ZERO
+002610         SET CALC-ES-REINICIO TO TRUE
+002620     END-IF.
+002630 1100-EXIT.
+002640     EXIT.
+002650
+002660******************************************************************
+002670* 1150-LEER-CONTROL - PICK UP THE OPERATOR'S EXPECTED RECORD COUNT
+002680*                      AND EXPECTED SUM OF RESULTS, IF SUPPLIED
+002690******************************************************************
+002700 1150-LEER-CONTROL.
+002710     OPEN INPUT CALC-CTL-FILE.
+002720     IF CALC-CTL-FS = "00"
+002730         READ CALC-CTL-FILE
+002740             AT END
+002750                 CONTINUE
+002760             NOT AT END
+002770                 MOVE CTL-COUNT TO CALC-CTL-COUNT
+002780                 MOVE CTL-SUMA TO CALC-CTL-SUMA
+002790                 SET CALC-HAY-CONTROL TO TRUE
+002800         END-READ
+002810         CLOSE CALC-CTL-FILE
+002820     END-IF.
+002830 1150-EXIT.
+002840     EXIT.
+002850
+002860******************************************************************
+002870* 1200-SALTAR-PROCESADOS - DISCARD INPUT RECORDS ALREADY POSTED
+002880******************************************************************
+002890 1200-SALTAR-PROCESADOS.
+002900     PERFORM 2900-LEER-SIGUIENTE THRU 2900-EXIT.
+002910 1200-EXIT.
+002920     EXIT.
+002930
+002940******************************************************************
+002950* 2000-PROCESS-RECORD - CALL CALCOPS AND WRITE THE RESULT
+002960******************************************************************
+002970 2000-PROCESS-RECORD.
+002980     ADD 1 TO CALC-REC-COUNT.
+002990     MOVE TIN-MENU TO CALC-MENU.
+003000     MOVE TIN-NUM1 TO CALC-NUM1.
+003010     MOVE TIN-NUM2 TO CALC-NUM2.
+003020     CALL 'CALCOPS' USING CALC-MENU CALC-NUM1 CALC-NUM2 CALC-RES
+003030                           CALC-RETURN-CODE.
+003040     IF CALC-ERROR-DIV-CERO
+003050         DISPLAY "CALCBATCH: DIVIDE BY ZERO - RECORD SKIPPED - "
+003060             "NUM1=" CALC-NUM1 " NUM2=" CALC-NUM2
+003070         GO TO 2000-EXIT
+003080     END-IF.
+003090     IF CALC-ERROR-RAIZ-NEGATIVA
+003100         DISPLAY "CALCBATCH: NEGATIVE SQUARE ROOT - RECORD "
+003110             "SKIPPED - NUM1=" CALC-NUM1
+003120         GO TO 2000-EXIT
+003130     END-IF.
+003140     IF CALC-ERROR-OPERACION-INVALIDA
+003150         DISPLAY "CALCBATCH: INVALID OPERATION CODE - RECORD "
+003160             "SKIPPED - MENU=" CALC-MENU
+003170         GO TO 2000-EXIT
+003180     END-IF.
+003190     MOVE CALC-MENU TO TOUT-MENU.
+003200     MOVE CALC-NUM1 TO TOUT-NUM1.
+003210     MOVE CALC-NUM2 TO TOUT-NUM2.
+003220     MOVE CALC-RES TO TOUT-RES.
+003230     WRITE TRANS-OUT-RECORD.
+003240     IF CALC-OUT-FS NOT = "00"
+003250         DISPLAY "CALCBATCH: UNABLE TO WRITE TRANSOUT - STATUS "
+003260             CALC-OUT-FS
+003270         STOP RUN
+003280     END-IF.
+003290     ADD 1 TO CALC-POST-COUNT.
+003300     ADD CALC-RES TO CALC-ACTUAL-SUMA.
+003310 2000-EXIT.
+003320     PERFORM 2200-ESCRIBIR-CHECKPOINT THRU 2200-EXIT.
+003330     PERFORM 2900-LEER-SIGUIENTE THRU 2900-EXIT.
+003340     EXIT.
+003350
+003360******************************************************************
+003370* 2200-ESCRIBIR-CHECKPOINT - EVERY CALC-CKPT-INTERVALO RECORDS,
+003380*                             SAVE HOW FAR THE RUN HAS GOTTEN
+003390******************************************************************
+003400 2200-ESCRIBIR-CHECKPOINT.
+003410     DIVIDE CALC-REC-COUNT BY CALC-CKPT-INTERVALO
+003420         GIVING CALC-CKPT-COCIENTE
+003430         REMAINDER CALC-CKPT-RESIDUO.
+003440     IF CALC-CKPT-RESIDUO = ZERO
+003450         MOVE CALC-REC-COUNT TO CALC-CKPT-RECNO
+003460         PERFORM 2300-GRABAR-CHECKPOINT THRU 2300-EXIT
+003470     END-IF.
+003480 2200-EXIT.
+003490     EXIT.
+003500
+003510******************************************************************
+003520* 2300-GRABAR-CHECKPOINT - REWRITE THE CHECKPOINT FILE WITH THE
+003530*                           RECORD NUMBER IN CALC-CKPT-RECNO
+003540******************************************************************
+003550 2300-GRABAR-CHECKPOINT.
+003560     OPEN OUTPUT CALC-CKPT-FILE.
+003570     IF CALC-CKPT-FS NOT = "00"
+003580         DISPLAY "CALCBATCH: UNABLE TO OPEN CALCCKPT - STATUS "
+003590             CALC-CKPT-FS
+003600         STOP RUN
+003610     END-IF.
+003620     MOVE CALC-CKPT-RECNO TO CKPT-RECNO.
+003630     MOVE CALC-POST-COUNT TO CKPT-POST-COUNT.
+003640     MOVE CALC-ACTUAL-SUMA TO CKPT-SUMA.
+003650     WRITE CKPT-RECORD.
+003660     IF CALC-CKPT-FS NOT = "00"
+003670         DISPLAY "CALCBATCH: UNABLE TO WRITE CALCCKPT - STATUS "
+003680             CALC-CKPT-FS
+003690         STOP RUN
+003700     END-IF.
+003710     CLOSE CALC-CKPT-FILE.
+003720 2300-EXIT.
+003730     EXIT.
+003740
+003750******************************************************************
+003760* 2900-LEER-SIGUIENTE - READ THE NEXT TRANSACTION RECORD
+003770******************************************************************
+003780 2900-LEER-SIGUIENTE.
+003790     READ TRANS-IN-FILE
+003800         AT END
+003810             SET CALC-FIN-ARCHIVO TO TRUE
+003820     END-READ.
+003830 2900-EXIT.
+003840     EXIT.
+003850
+003860******************************************************************
+003870* 9000-TERMINATE - CLOSE THE FILES AND CLEAR THE CHECKPOINT SINCE
+003880*                   THE WHOLE INPUT FILE MADE IT THROUGH
+003890******************************************************************
+003900 9000-TERMINATE.
+003910     CLOSE TRANS-IN-FILE.
+003920     CLOSE TRANS-OUT-FILE.
+003930     PERFORM 9100-BALANCEAR THRU 9100-EXIT.
+003940     MOVE ZERO TO CALC-CKPT-RECNO.
+003950     MOVE ZERO TO CALC-POST-COUNT.
+003960     MOVE ZERO TO CALC-ACTUAL-SUMA.
+003970     PERFORM 2300-GRABAR-CHECKPOINT THRU 2300-EXIT.
+003980 9000-EXIT.
+003990     EXIT.
+004000
+004010******************************************************************
+004020* 9100-BALANCEAR - COMPARE ACTUAL COUNT/SUM AGAINST THE OPERATOR'S
+004030*                   CONTROL TOTALS AND REPORT BALANCED OR NOT
+004040******************************************************************
+004050 9100-BALANCEAR.
+004060     IF NOT CALC-HAY-CONTROL
+004070         DISPLAY "CALCBATCH: NO CONTROL RECORD SUPPLIED - "
+004080             "BALANCE NOT CHECKED"
+004090     ELSE
+004100         IF CALC-POST-COUNT = CALC-CTL-COUNT
+004110                 AND CALC-ACTUAL-SUMA = CALC-CTL-SUMA
+004120             DISPLAY "CALCBATCH: RUN IN BALANCE - COUNT="
+004130                 CALC-POST-COUNT " SUM=" CALC-ACTUAL-SUMA
+004140         ELSE
+004150             DISPLAY "CALCBATCH: *** OUT OF BALANCE ***"
+004160             DISPLAY "  EXPECTED COUNT=" CALC-CTL-COUNT
+004170                 " ACTUAL COUNT=" CALC-POST-COUNT
+004180             DISPLAY "  EXPECTED SUM  =" CALC-CTL-SUMA
+004190                 " ACTUAL SUM  =" CALC-ACTUAL-SUMA
+004200         END-IF
+004210     END-IF.
+004220 9100-EXIT.
+004230     EXIT.
+004240
+004250 END PROGRAM CALCBATCH.
