@@ -0,0 +1,21 @@
+000100******************************************************************
+000110* Author:       D. REYES - APPLICATIONS PROGRAMMING
+000120* Installation: HOME OFFICE DATA CENTER
+000130* Date-Written: 2026-08-09
+000140* Date-Compiled:
+000150* Purpose:      Shared calculation record - operation code and
+000160*               the two operands - used by every program in the
+000170*               calculator suite (CALCULADORA, CALCOPS, CALCBATCH)
+000180*               so the layout is defined exactly once instead of
+000190*               being copy-pasted and drifting out of sync.
+000200* Modification History:
+000210*   2026-08-09 DR  Initial version, pulled out of CALCULADORA,
+000220*                  CALCOPS and CALCBATCH.
+000230******************************************************************
+000240 01  CALC-MENU                     PIC 9.
+000250 01  CALC-NUM1                     PIC S9(6)V99
+000260                                    SIGN IS TRAILING SEPARATE.
+000270 01  CALC-NUM2                     PIC S9(6)V99
+000280                                    SIGN IS TRAILING SEPARATE.
+000290 01  CALC-RES                      PIC S9(6)V99
+000300                                    SIGN IS TRAILING SEPARATE.
